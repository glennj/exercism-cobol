@@ -1,11 +1,182 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIEVE.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-LIMIT PIC 9999.
-       01 WS-RESULT PIC 999 OCCURS 1000 TIMES. 
-       01 WS-COUNT PIC 9999.
-       PROCEDURE DIVISION.
-       SIEVE.
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SIEVE.
+000030 AUTHOR. D. FENWICK.
+000040 INSTALLATION. MERCHANT SETTLEMENT SYSTEMS.
+000050 DATE-WRITTEN. 03/11/2004.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 03/11/2004 DJF   ORIGINAL SIEVE OF ERATOSTHENES.
+000120* 08/08/2026 DJF   PRIME TABLE NOW WRITTEN TO PRIMEOUT SO IT CAN
+000130*                  BE REUSED AS A STATIC LOOKUP BY OTHER JOBS.
+000140* 08/08/2026 DJF   LIMIT IS NOW READ FROM A CTLCARD CONTROL CARD
+000150*                  RATHER THAN HARDCODED, AND THE WORK TABLES ARE
+000160*                  SIZED FROM IT (OCCURS DEPENDING ON) INSTEAD OF
+000170*                  A FIXED 1000-ENTRY TABLE.  A LIMIT LARGER THAN
+000180*                  WS-TABLE-MAX IS FLAGGED AND CAPPED RATHER THAN
+000190*                  SILENTLY TRUNCATED.
+000200* 08/09/2026 DJF   CHECK WS-PRIMEOUT-STATUS AFTER OPEN OUTPUT
+000210*                  PRIMEOUT, CONSISTENT WITH THE CHECK ALREADY
+000220*                  MADE AGAINST WS-CTLCARD-STATUS.
+000230*----------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 REPOSITORY.
+000270     FUNCTION ALL INTRINSIC.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CTLCARD ASSIGN TO "CTLCARD"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CTLCARD-STATUS.
+000330
+000340     SELECT PRIMEOUT ASSIGN TO "PRIMEOUT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-PRIMEOUT-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CTLCARD
+000410     RECORDING MODE IS F.
+000420 01  CTLCARD-RECORD              PIC X(07).
+000430 01  CTLCARD-NUM REDEFINES CTLCARD-RECORD
+000440                                 PIC 9(07).
+000450
+000460 FD  PRIMEOUT
+000470     RECORDING MODE IS F.
+000480 01  PRIMEOUT-RECORD             PIC 9(07).
+000490
+000500 WORKING-STORAGE SECTION.
+000510 77  WS-TABLE-MAX                PIC 9(07) COMP VALUE 1000000.
+000520 77  WS-LIMIT                    PIC 9(07) COMP VALUE ZERO.
+000530 77  WS-PRIME-COUNT              PIC 9(07) COMP VALUE ZERO.
+000540 77  WS-CANDIDATE                PIC 9(07) COMP VALUE ZERO.
+000550 77  WS-FACTOR                   PIC 9(07) COMP VALUE ZERO.
+000560 77  WS-START                    PIC 9(07) COMP VALUE ZERO.
+000570 77  WS-CTLCARD-STATUS           PIC X(02) VALUE SPACES.
+000580 77  WS-PRIMEOUT-STATUS          PIC X(02) VALUE SPACES.
+000590 77  WS-DEFAULT-LIMIT            PIC 9(07) COMP VALUE 100.
+000600
+000610 01  WS-SIEVE-TABLE.
+000620     05 WS-SIEVE-FLAG            PIC 9 OCCURS 1 TO 1000000 TIMES
+000630                                  DEPENDING ON WS-LIMIT.
+000640
+000650 01  WS-RESULT-TABLE.
+000660     05 WS-RESULT-ENTRY          PIC 9(07)
+000670                                  OCCURS 1 TO 1000000 TIMES
+000680                                  DEPENDING ON WS-PRIME-COUNT.
+000690
+000700 PROCEDURE DIVISION.
+000710*----------------------------------------------------------------
+000720* 0000-MAINLINE -- BUILD THE SIEVE, THEN WRITE THE PRIMES FOUND
+000730* UP TO WS-LIMIT TO PRIMEOUT.
+000740*----------------------------------------------------------------
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000770     PERFORM 2000-BUILD-SIEVE THRU 2000-BUILD-SIEVE-EXIT
+000780     PERFORM 3000-WRITE-RESULTS THRU 3000-WRITE-RESULTS-EXIT
+000790     GO TO 9999-EXIT.
+000800
+000810*----------------------------------------------------------------
+000820* 1000-INITIALIZE -- READ THE LIMIT FROM THE CTLCARD CONTROL
+000830* CARD, CAP IT TO THE TABLE CAPACITY, AND CLEAR THE SIEVE TABLE.
+000840*----------------------------------------------------------------
+000850 1000-INITIALIZE.
+000860     MOVE WS-DEFAULT-LIMIT TO WS-LIMIT
+000870     OPEN INPUT CTLCARD
+000880     IF WS-CTLCARD-STATUS NOT = "00"
+000890         DISPLAY "SIEVE: CTLCARD NOT AVAILABLE, USING DEFAULT "
+000900             "LIMIT OF " WS-DEFAULT-LIMIT
+000910     ELSE
+000920         READ CTLCARD
+000930             AT END
+000940                 DISPLAY "SIEVE: CTLCARD IS EMPTY, USING "
+000950                     "DEFAULT LIMIT OF " WS-DEFAULT-LIMIT
+000960             NOT AT END
+000970                 IF CTLCARD-RECORD IS NUMERIC
+000980                     MOVE CTLCARD-NUM TO WS-LIMIT
+000990                 ELSE
+001000                     DISPLAY "SIEVE: CTLCARD VALUE '"
+001010                         CTLCARD-RECORD "' IS NOT NUMERIC, "
+001020                         "USING DEFAULT LIMIT OF "
+001030                         WS-DEFAULT-LIMIT
+001040                 END-IF
+001050         END-READ
+001060         CLOSE CTLCARD
+001070     END-IF
+001080
+001090     IF WS-LIMIT > WS-TABLE-MAX
+001100         DISPLAY "SIEVE: REQUESTED LIMIT " WS-LIMIT
+001110             " EXCEEDS TABLE CAPACITY OF " WS-TABLE-MAX
+001120             " -- RESULTS WILL BE TRUNCATED AT THE CAPACITY"
+001130         MOVE WS-TABLE-MAX TO WS-LIMIT
+001140     END-IF
+001150
+001160     MOVE ZERO TO WS-PRIME-COUNT
+001170     PERFORM 1100-CLEAR-FLAG THRU 1100-CLEAR-FLAG-EXIT
+001180         VARYING WS-CANDIDATE FROM 1 BY 1
+001190         UNTIL WS-CANDIDATE > WS-LIMIT.
+001200 1000-INITIALIZE-EXIT.
+001210     EXIT.
+001220
+001230 1100-CLEAR-FLAG.
+001240     MOVE 0 TO WS-SIEVE-FLAG (WS-CANDIDATE).
+001250 1100-CLEAR-FLAG-EXIT.
+001260     EXIT.
+001270
+001280*----------------------------------------------------------------
+001290* 2000-BUILD-SIEVE -- CLASSIC SIEVE OF ERATOSTHENES.  EACH
+001300* UNMARKED CANDIDATE IS PRIME; ITS MULTIPLES ARE THEN MARKED.
+001310*----------------------------------------------------------------
+001320 2000-BUILD-SIEVE.
+001330     PERFORM 2100-SIEVE-PASS THRU 2100-SIEVE-PASS-EXIT
+001340         VARYING WS-CANDIDATE FROM 2 BY 1
+001350         UNTIL WS-CANDIDATE > WS-LIMIT.
+001360 2000-BUILD-SIEVE-EXIT.
+001370     EXIT.
+001380
+001390 2100-SIEVE-PASS.
+001400     IF WS-SIEVE-FLAG (WS-CANDIDATE) = 0
+001410         ADD 1 TO WS-PRIME-COUNT
+001420         MOVE WS-CANDIDATE TO WS-RESULT-ENTRY (WS-PRIME-COUNT)
+001430         COMPUTE WS-START = WS-CANDIDATE + WS-CANDIDATE
+001440         PERFORM 2110-MARK-MULTIPLES THRU 2110-MARK-MULTIPLES-EXIT
+001450             VARYING WS-FACTOR FROM WS-START BY WS-CANDIDATE
+001460             UNTIL WS-FACTOR > WS-LIMIT
+001470     END-IF.
+001480 2100-SIEVE-PASS-EXIT.
+001490     EXIT.
+001500
+001510 2110-MARK-MULTIPLES.
+001520     MOVE 1 TO WS-SIEVE-FLAG (WS-FACTOR).
+001530 2110-MARK-MULTIPLES-EXIT.
+001540     EXIT.
+001550
+001560*----------------------------------------------------------------
+001570* 3000-WRITE-RESULTS -- PERSIST THE PRIME TABLE TO PRIMEOUT SO
+001580* IT CAN BE REUSED AS A STATIC LOOKUP BY DOWNSTREAM JOBS.
+001590*----------------------------------------------------------------
+001600 3000-WRITE-RESULTS.
+001610     OPEN OUTPUT PRIMEOUT
+001620     IF WS-PRIMEOUT-STATUS NOT = "00"
+001630         DISPLAY "SIEVE: PRIMEOUT OPEN FAILED, STATUS "
+001640             WS-PRIMEOUT-STATUS
+001650         MOVE 16 TO RETURN-CODE
+001660         GO TO 3000-WRITE-RESULTS-EXIT
+001670     END-IF
+001680     PERFORM 3100-WRITE-PRIME THRU 3100-WRITE-PRIME-EXIT
+001690         VARYING WS-CANDIDATE FROM 1 BY 1
+001700         UNTIL WS-CANDIDATE > WS-PRIME-COUNT
+001710     CLOSE PRIMEOUT.
+001720 3000-WRITE-RESULTS-EXIT.
+001730     EXIT.
+001740
+001750 3100-WRITE-PRIME.
+001760     MOVE WS-RESULT-ENTRY (WS-CANDIDATE) TO PRIMEOUT-RECORD
+001770     WRITE PRIMEOUT-RECORD.
+001780 3100-WRITE-PRIME-EXIT.
+001790     EXIT.
+001800
+001810 9999-EXIT.
+001820     STOP RUN.
