@@ -0,0 +1,25 @@
+000010*----------------------------------------------------------------
+000020* CARDREC -- SHARED CARD-ACCOUNT RECORD LAYOUT.
+000030*
+000040* CARRIES THE ACCOUNT NUMBER TOGETHER WITH ENOUGH OF THE SOURCE
+000050* TRANSACTION TO MATCH A VALIDATION RESULT BACK TO THE EXTRACT
+000060* DURING RECONCILIATION.  SHARED BY CARDBATCH AND ANY OTHER
+000070* PROGRAM THAT READS OR WRITES THE SETTLEMENT EXTRACT LAYOUT.
+000080*
+000090* AUTHOR. D. FENWICK.   WRITTEN 08/08/2026.
+000100*----------------------------------------------------------------
+000110 01  CARD-RECORD.
+000120     05 CARD-ACCOUNT-NUMBER       PIC X(32).
+000130     05 CARD-HOLDER-ID            PIC X(10).
+000140     05 CARD-EXPIRY-DATE          PIC X(06).
+000150     05 CARD-BATCH-DATE           PIC X(08).
+000160
+000170*----------------------------------------------------------------
+000180* THE SETTLEMENT EXTRACT'S TRAILER RECORD REDEFINES THE SAME 56
+000190* BYTES.  A TRAILER IS RECOGNIZED BY CARD-TRAILER-ID = "TRAILER"
+000200* AND CARRIES THE EXTRACT'S CONTROL TOTAL IN CARD-TRAILER-COUNT.
+000210*----------------------------------------------------------------
+000220 01  CARD-TRAILER-RECORD REDEFINES CARD-RECORD.
+000230     05 CARD-TRAILER-ID           PIC X(07).
+000240     05 CARD-TRAILER-COUNT        PIC 9(07).
+000250     05 FILLER                    PIC X(42).
