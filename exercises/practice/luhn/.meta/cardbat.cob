@@ -0,0 +1,480 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CARDBATCH.
+000030 AUTHOR. D. FENWICK.
+000040 INSTALLATION. MERCHANT SETTLEMENT SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 DJF   ORIGINAL NIGHTLY LUHN VALIDATION BATCH JOB.
+000120*                  READS THE SETTLEMENT EXTRACT'S ACCOUNT NUMBERS
+000130*                  FROM CARDIN, CALLS "LUHN" FOR EACH ONE, AND
+000140*                  WRITES THE DISPOSITION OF EVERY RECORD TO
+000150*                  CARDOUT.
+000160* 08/08/2026 DJF   ADDED THE EXCPRPT EXCEPTION REPORT.  EVERY
+000170*                  RECORD LUHN RETURNS AS OTHER THAN "VALID" NOW
+000180*                  PRINTS WITH ITS REASON CODE SO A SPIKE IN
+000190*                  FAILURES CAN BE TRIAGED WITHOUT GOING BACK TO
+000200*                  THE RAW EXTRACT.
+000210* 08/08/2026 DJF   CARDIN NOW CARRIES THE FULL CARDREC LAYOUT
+000220*                  (CARDHOLDER, EXPIRY, BATCH DATE) INSTEAD OF A
+000230*                  BARE ACCOUNT NUMBER, AND THOSE FIELDS ARE
+000240*                  CARRIED THROUGH TO CARDOUT SO A RESULT CAN BE
+000250*                  MATCHED BACK TO ITS SOURCE TRANSACTION.
+000260* 08/08/2026 DJF   ADDED CONTROL-TOTAL RECONCILIATION.  THE
+000270*                  TRAILER RECORD (CARD-TRAILER-ID = "TRAILER")
+000280*                  IS NO LONGER TREATED AS A DETAIL RECORD; ITS
+000290*                  COUNT IS COMPARED AGAINST THE NUMBER OF DETAIL
+000300*                  RECORDS ACTUALLY PROCESSED AND PRINTED ON A
+000310*                  NEW CNTLRPT CONTROL REPORT.  A RUN THAT DOES
+000320*                  NOT TIE OUT SETS A NON-ZERO RETURN-CODE SO THE
+000330*                  SCHEDULER CAN FLAG IT RATHER THAN LETTING THE
+000340*                  JOB END CLEAN.
+000350* 08/08/2026 DJF   ADDED CHECKPOINT/RESTART.  CKPTFILE CARRIES
+000360*                  THE LAST DETAIL RECORD NUMBER PROCESSED PLUS
+000370*                  THE RUNNING CONTROL TOTALS, REWRITTEN EVERY
+000380*                  CB-CHECKPOINT-INTERVAL RECORDS.  A RESTART
+000390*                  SKIPS THE RECORDS ALREADY PROCESSED INSTEAD OF
+000400*                  REREADING THE WHOLE EXTRACT FROM RECORD ONE.
+000410*                  THE CHECKPOINT IS RESET ON A CLEAN FINISH SO
+000420*                  THE NEXT NIGHT'S RUN DOES NOT INHERIT A STALE
+000430*                  RESTART POINT.
+000440* 08/09/2026 DJF   CARDOUT-RECORD, CB-EXCEPTION-LINE, AND
+000450*                  CB-CONTROL-LINE EACH CARRY FILLER SLOTS THAT
+000460*                  WERE NEVER EXPLICITLY MOVED INTO, WHICH LEFT
+000470*                  UNINITIALIZED BYTES IN THE OUTGOING RECORD AND
+000480*                  DREW A FILE STATUS 71 ON WRITE.  MOVED SPACES
+000490*                  TO EACH RECORD BEFORE POPULATING IT, THE SAME
+000500*                  FIX ALREADY IN PLACE FOR AUDITLOG-RECORD IN
+000510*                  LUHN.
+000520* 08/09/2026 DJF   MOVE SPACES TO CB-EXCEPTION-LINE WAS ALSO
+000530*                  WIPING THE VALUE-INITIALIZED CE-LABEL AND
+000540*                  CE-REASON-LABEL, SO EXCPRPT LINES HAD NO
+000550*                  "ACCOUNT"/"REASON" PREFIX.  RE-MOVE THE LABEL
+000560*                  LITERALS AFTER THE MOVE SPACES.  ALSO: A
+000570*                  CLEAN FINISH WAS ZEROING CKPT-LAST-RECORD-NUM
+000580*                  BUT LEAVING THE THREE COUNT FIELDS AT THE
+000590*                  RUN'S FINAL TOTALS, SO THE NEXT NIGHT'S RUN
+000600*                  SEEDED ITS COUNTERS FROM YESTERDAY'S NUMBERS
+000610*                  AND FALSELY REPORTED OUT OF BALANCE.  ZERO ALL
+000620*                  FOUR CHECKPOINT FIELDS ON A CLEAN FINISH.
+000630*                  ALSO ADDED OPEN-STATUS CHECKS FOR CARDIN,
+000640*                  CARDOUT, EXCPRPT, AND CNTLRPT SO A FAILED OPEN
+000650*                  (E.G. A TRUNCATED FTP DROP THAT NEVER LANDS
+000660*                  CARDIN) ABENDS THE JOB INSTEAD OF READING AN
+000670*                  UNOPENED FILE.
+000680* 08/09/2026 DJF   1000-INITIALIZE WAS OPENING CARDOUT AND EXCPRPT
+000690*                  OUTPUT UNCONDITIONALLY, WHICH TRUNCATED AWAY A
+000700*                  RESTART'S ALREADY-WRITTEN DETAIL RECORDS AND
+000710*                  EXCEPTIONS EVEN THOUGH THE CHECKPOINT CARRIED
+000720*                  THEM FORWARD AS ALREADY ACCOUNTED FOR.  MOVED
+000730*                  THOSE TWO OPENS INTO A NEW 1150-OPEN-DETAIL-
+000740*                  FILES, RUN AFTER THE CHECKPOINT IS LOADED, THAT
+000750*                  OPENS EXTEND (FALLING BACK TO OUTPUT ON STATUS
+000760*                  35) WHEN CB-RESTART-COUNT IS NON-ZERO AND OPENS
+000770*                  OUTPUT OTHERWISE, THE SAME PATTERN ALREADY USED
+000780*                  FOR AUDITLOG IN LUHN.  ALSO ADDED THE MISSING
+000790*                  CB-CKPTFILE-STATUS CHECK AFTER OPEN OUTPUT
+000800*                  CKPTFILE IN 2300-WRITE-CHECKPOINT AND
+000810*                  2400-CLEAR-CHECKPOINT, CONSISTENT WITH EVERY
+000820*                  OTHER FILE OPEN IN THIS PROGRAM.
+000830* 08/09/2026 DJF   A CHECKPOINT ONLY EVERY CB-CHECKPOINT-INTERVAL
+000840*                  RECORDS LEFT A GAP: A RESTART REOPENS CARDOUT
+000850*                  AND EXCPRPT EXTEND AND RESUMES AFTER THE LAST
+000860*                  *CHECKPOINTED* RECORD, SO ANY RECORD WRITTEN
+000870*                  TO THOSE FILES AFTER THE LAST CHECKPOINT BUT
+000880*                  BEFORE THE ABEND GOT REPROCESSED AND APPENDED
+000890*                  A SECOND TIME, EVEN THOUGH CNTLRPT TIED OUT.
+000900*                  CHANGED CB-CHECKPOINT-INTERVAL TO 1 SO CKPTFILE
+000910*                  IS REWRITTEN AFTER EVERY DETAIL RECORD AND
+000920*                  CB-RESTART-COUNT ALWAYS MATCHES THE LAST RECORD
+000930*                  ACTUALLY ON CARDOUT/EXCPRPT, AT THE COST OF A
+000940*                  CKPTFILE REWRITE PER RECORD INSTEAD OF PER
+000950*                  THOUSAND.
+000960*----------------------------------------------------------------
+000970 ENVIRONMENT DIVISION.
+000980 CONFIGURATION SECTION.
+000990 REPOSITORY.
+001000     FUNCTION ALL INTRINSIC.
+001010 INPUT-OUTPUT SECTION.
+001020 FILE-CONTROL.
+001030     SELECT CARDIN ASSIGN TO "CARDIN"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS CB-CARDIN-STATUS.
+001060
+001070     SELECT CARDOUT ASSIGN TO "CARDOUT"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS CB-CARDOUT-STATUS.
+001100
+001110     SELECT EXCPRPT ASSIGN TO "EXCPRPT"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS CB-EXCPRPT-STATUS.
+001140
+001150     SELECT CNTLRPT ASSIGN TO "CNTLRPT"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS CB-CNTLRPT-STATUS.
+001180
+001190     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS CB-CKPTFILE-STATUS.
+001220
+001230 DATA DIVISION.
+001240 FILE SECTION.
+001250 FD  CARDIN
+001260     RECORDING MODE IS F.
+001270     COPY CARDREC.
+001280
+001290 FD  CARDOUT
+001300     RECORDING MODE IS F.
+001310 01  CARDOUT-RECORD.
+001320     05 CO-ACCOUNT-NUMBER         PIC X(32).
+001330     05 FILLER                    PIC X(01).
+001340     05 CO-HOLDER-ID              PIC X(10).
+001350     05 FILLER                    PIC X(01).
+001360     05 CO-EXPIRY-DATE            PIC X(06).
+001370     05 FILLER                    PIC X(01).
+001380     05 CO-BATCH-DATE             PIC X(08).
+001390     05 FILLER                    PIC X(01).
+001400     05 CO-VALID-FLAG             PIC X(05).
+001410     05 FILLER                    PIC X(01).
+001420     05 CO-REASON-CODE            PIC X(12).
+001430
+001440 FD  EXCPRPT
+001450     RECORDING MODE IS F.
+001460 01  EXCPRPT-RECORD               PIC X(80).
+001470
+001480 FD  CNTLRPT
+001490     RECORDING MODE IS F.
+001500 01  CNTLRPT-RECORD               PIC X(80).
+001510
+001520 FD  CKPTFILE
+001530     RECORDING MODE IS F.
+001540 01  CKPT-RECORD.
+001550     05 CKPT-LAST-RECORD-NUM      PIC 9(07).
+001560     05 CKPT-INPUT-COUNT          PIC 9(07).
+001570     05 CKPT-VALID-COUNT          PIC 9(07).
+001580     05 CKPT-INVALID-COUNT        PIC 9(07).
+001590
+001600 WORKING-STORAGE SECTION.
+001610 77  CB-CARDIN-STATUS             PIC X(02) VALUE SPACES.
+001620 77  CB-CARDOUT-STATUS            PIC X(02) VALUE SPACES.
+001630 77  CB-EXCPRPT-STATUS            PIC X(02) VALUE SPACES.
+001640 77  CB-CNTLRPT-STATUS            PIC X(02) VALUE SPACES.
+001650 77  CB-CKPTFILE-STATUS           PIC X(02) VALUE SPACES.
+001660 77  CB-EOF-SWITCH                PIC X(01) VALUE "N".
+001670     88 CB-END-OF-CARDIN                  VALUE "Y".
+001680
+001690 77  CB-INPUT-COUNT               PIC 9(07) COMP VALUE ZERO.
+001700 77  CB-VALID-COUNT               PIC 9(07) COMP VALUE ZERO.
+001710 77  CB-INVALID-COUNT             PIC 9(07) COMP VALUE ZERO.
+001720 77  CB-TRAILER-COUNT             PIC 9(07) COMP VALUE ZERO.
+001730
+001740 77  CB-CHECKPOINT-INTERVAL       PIC 9(07) COMP VALUE 1.
+001750 77  CB-RESTART-COUNT             PIC 9(07) COMP VALUE ZERO.
+001760 77  CB-SKIP-COUNT                PIC 9(07) COMP VALUE ZERO.
+001770
+001780 01  CB-CALL-CARD-NUMBER          PIC X(32).
+001790 01  CB-CALL-VALID-FLAG           PIC X(05).
+001800 01  CB-CALL-REASON-CODE          PIC X(12).
+001810
+001820 01  CB-EXCEPTION-LINE.
+001830     05 CE-LABEL                  PIC X(08) VALUE "ACCOUNT ".
+001840     05 CE-ACCOUNT-NUMBER         PIC X(32).
+001850     05 FILLER                    PIC X(02).
+001860     05 CE-REASON-LABEL           PIC X(07) VALUE "REASON ".
+001870     05 CE-REASON-CODE            PIC X(12).
+001880     05 FILLER                    PIC X(19).
+001890
+001900 01  CB-CONTROL-LINE.
+001910     05 CL-LABEL                  PIC X(24).
+001920     05 CL-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+001930     05 FILLER                    PIC X(44).
+001940
+001950 PROCEDURE DIVISION.
+001960*----------------------------------------------------------------
+001970* 0000-MAINLINE -- DRIVE THE NIGHTLY CARD VALIDATION BATCH RUN.
+001980*----------------------------------------------------------------
+001990 0000-MAINLINE.
+002000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+002010     PERFORM 2000-PROCESS-CARDIN THRU 2000-PROCESS-CARDIN-EXIT
+002020         UNTIL CB-END-OF-CARDIN
+002030     PERFORM 4000-WRITE-CONTROL-REPORT
+002040         THRU 4000-WRITE-CONTROL-REPORT-EXIT
+002050     PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+002060     GO TO 9999-EXIT.
+002070
+002080 1000-INITIALIZE.
+002090     OPEN INPUT CARDIN
+002100     IF CB-CARDIN-STATUS NOT = "00"
+002110         DISPLAY "CARDBATCH: CARDIN OPEN FAILED, STATUS "
+002120             CB-CARDIN-STATUS
+002130         MOVE 16 TO RETURN-CODE
+002140         GO TO 9999-EXIT
+002150     END-IF
+002160     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-LOAD-CHECKPOINT-EXIT
+002170     PERFORM 1150-OPEN-DETAIL-FILES
+002180         THRU 1150-OPEN-DETAIL-FILES-EXIT
+002190     PERFORM 2100-READ-CARDIN THRU 2100-READ-CARDIN-EXIT
+002200     PERFORM 1200-SKIP-PROCESSED-RECORDS
+002210         THRU 1200-SKIP-PROCESSED-RECORDS-EXIT.
+002220 1000-INITIALIZE-EXIT.
+002230     EXIT.
+002240
+002250*----------------------------------------------------------------
+002260* 1100-LOAD-CHECKPOINT -- IF A CHECKPOINT FROM A PRIOR, ABENDED
+002270* RUN EXISTS, RESTORE THE LAST RECORD NUMBER PROCESSED AND THE
+002280* RUNNING CONTROL TOTALS SO THE RUN CAN PICK UP WHERE IT LEFT
+002290* OFF INSTEAD OF REPROCESSING THE EXTRACT FROM RECORD ONE.
+002300*----------------------------------------------------------------
+002310 1100-LOAD-CHECKPOINT.
+002320     OPEN INPUT CKPTFILE
+002330     IF CB-CKPTFILE-STATUS = "00"
+002340         READ CKPTFILE
+002350             AT END
+002360                 CONTINUE
+002370             NOT AT END
+002380                 MOVE CKPT-LAST-RECORD-NUM TO CB-RESTART-COUNT
+002390                 MOVE CKPT-INPUT-COUNT TO CB-INPUT-COUNT
+002400                 MOVE CKPT-VALID-COUNT TO CB-VALID-COUNT
+002410                 MOVE CKPT-INVALID-COUNT TO CB-INVALID-COUNT
+002420         END-READ
+002430         CLOSE CKPTFILE
+002440     END-IF
+002450
+002460     IF CB-RESTART-COUNT > 0
+002470         DISPLAY "CARDBATCH: RESTARTING AFTER RECORD "
+002480             CB-RESTART-COUNT
+002490     END-IF.
+002500 1100-LOAD-CHECKPOINT-EXIT.
+002510     EXIT.
+002520
+002530*----------------------------------------------------------------
+002540* 1150-OPEN-DETAIL-FILES -- CARDOUT AND EXCPRPT CARRY THE RESULTS
+002550* OF DETAIL RECORDS ALREADY ACCOUNTED FOR BY A RESTORED CHECKPOINT
+002560* (1100-LOAD-CHECKPOINT RUNS FIRST TO ESTABLISH CB-RESTART-COUNT).
+002570* ON A RESTART, OPEN THEM EXTEND SO THOSE EARLIER RESULTS ARE
+002580* PRESERVED INSTEAD OF BEING TRUNCATED AWAY BY OPEN OUTPUT; ON A
+002590* FIRST RUN, OPEN THEM OUTPUT AS BEFORE.  CNTLRPT HAS NO CARRIED
+002600* STATE -- IT IS A FRESH SUMMARY OF THIS RUN -- SO IT IS ALWAYS
+002610* OPENED OUTPUT.
+002620*----------------------------------------------------------------
+002630 1150-OPEN-DETAIL-FILES.
+002640     IF CB-RESTART-COUNT > 0
+002650         OPEN EXTEND CARDOUT
+002660         IF CB-CARDOUT-STATUS = "35"
+002670             OPEN OUTPUT CARDOUT
+002680         END-IF
+002690     ELSE
+002700         OPEN OUTPUT CARDOUT
+002710     END-IF
+002720     IF CB-CARDOUT-STATUS NOT = "00"
+002730         DISPLAY "CARDBATCH: CARDOUT OPEN FAILED, STATUS "
+002740             CB-CARDOUT-STATUS
+002750         MOVE 16 TO RETURN-CODE
+002760         GO TO 9999-EXIT
+002770     END-IF
+002780
+002790     IF CB-RESTART-COUNT > 0
+002800         OPEN EXTEND EXCPRPT
+002810         IF CB-EXCPRPT-STATUS = "35"
+002820             OPEN OUTPUT EXCPRPT
+002830         END-IF
+002840     ELSE
+002850         OPEN OUTPUT EXCPRPT
+002860     END-IF
+002870     IF CB-EXCPRPT-STATUS NOT = "00"
+002880         DISPLAY "CARDBATCH: EXCPRPT OPEN FAILED, STATUS "
+002890             CB-EXCPRPT-STATUS
+002900         MOVE 16 TO RETURN-CODE
+002910         GO TO 9999-EXIT
+002920     END-IF
+002930
+002940     OPEN OUTPUT CNTLRPT
+002950     IF CB-CNTLRPT-STATUS NOT = "00"
+002960         DISPLAY "CARDBATCH: CNTLRPT OPEN FAILED, STATUS "
+002970             CB-CNTLRPT-STATUS
+002980         MOVE 16 TO RETURN-CODE
+002990         GO TO 9999-EXIT
+003000     END-IF.
+003010 1150-OPEN-DETAIL-FILES-EXIT.
+003020     EXIT.
+003030
+003040*----------------------------------------------------------------
+003050* 1200-SKIP-PROCESSED-RECORDS -- ON A RESTART, READ AND DISCARD
+003060* THE DETAIL RECORDS ALREADY ACCOUNTED FOR BY THE CHECKPOINT SO
+003070* PROCESSING RESUMES WITH THE FIRST RECORD NOT YET HANDLED.
+003080* CARDIN IS LINE SEQUENTIAL, SO THIS SEQUENTIAL RE-READ IS THE
+003090* ONLY WAY TO REACH THE RESTART POINT.
+003100*----------------------------------------------------------------
+003110 1200-SKIP-PROCESSED-RECORDS.
+003120     PERFORM 2100-READ-CARDIN THRU 2100-READ-CARDIN-EXIT
+003130         VARYING CB-SKIP-COUNT FROM 1 BY 1
+003140         UNTIL CB-SKIP-COUNT > CB-RESTART-COUNT
+003150            OR CB-END-OF-CARDIN.
+003160 1200-SKIP-PROCESSED-RECORDS-EXIT.
+003170     EXIT.
+003180
+003190*----------------------------------------------------------------
+003200* 2000-PROCESS-CARDIN -- FOR EACH DETAIL RECORD, CALL THE LUHN
+003210* SUBPROGRAM, WRITE THE RESULT AND SOURCE FIELDS TO CARDOUT, AND
+003220* ADD A LINE TO THE EXCEPTION REPORT FOR ANYTHING OTHER THAN A
+003230* VALID CARD.  THE TRAILER RECORD ENDS THE RUN AND SUPPLIES THE
+003240* EXTERNAL CONTROL TOTAL INSTEAD OF BEING VALIDATED AS A CARD.
+003250*----------------------------------------------------------------
+003260 2000-PROCESS-CARDIN.
+003270     IF CARD-TRAILER-ID = "TRAILER"
+003280         MOVE CARD-TRAILER-COUNT TO CB-TRAILER-COUNT
+003290         SET CB-END-OF-CARDIN TO TRUE
+003300         PERFORM 2400-CLEAR-CHECKPOINT
+003310             THRU 2400-CLEAR-CHECKPOINT-EXIT
+003320     ELSE
+003330         ADD 1 TO CB-INPUT-COUNT
+003340         MOVE SPACES TO CARDOUT-RECORD
+003350         MOVE CARD-ACCOUNT-NUMBER TO CB-CALL-CARD-NUMBER
+003360         CALL "LUHN" USING CB-CALL-CARD-NUMBER,
+003370             CB-CALL-VALID-FLAG, CB-CALL-REASON-CODE
+003380         MOVE CARD-ACCOUNT-NUMBER TO CO-ACCOUNT-NUMBER
+003390         MOVE CARD-HOLDER-ID TO CO-HOLDER-ID
+003400         MOVE CARD-EXPIRY-DATE TO CO-EXPIRY-DATE
+003410         MOVE CARD-BATCH-DATE TO CO-BATCH-DATE
+003420         MOVE CB-CALL-VALID-FLAG TO CO-VALID-FLAG
+003430         MOVE CB-CALL-REASON-CODE TO CO-REASON-CODE
+003440         WRITE CARDOUT-RECORD
+003450
+003460         IF CB-CALL-VALID-FLAG = "VALID"
+003470             ADD 1 TO CB-VALID-COUNT
+003480         ELSE
+003490             ADD 1 TO CB-INVALID-COUNT
+003500             PERFORM 2200-WRITE-EXCEPTION
+003510                 THRU 2200-WRITE-EXCEPTION-EXIT
+003520         END-IF
+003530
+003540         IF MOD(CB-INPUT-COUNT, CB-CHECKPOINT-INTERVAL) = 0
+003550             PERFORM 2300-WRITE-CHECKPOINT
+003560                 THRU 2300-WRITE-CHECKPOINT-EXIT
+003570         END-IF
+003580
+003590         PERFORM 2100-READ-CARDIN THRU 2100-READ-CARDIN-EXIT
+003600     END-IF.
+003610 2000-PROCESS-CARDIN-EXIT.
+003620     EXIT.
+003630
+003640 2100-READ-CARDIN.
+003650     READ CARDIN
+003660         AT END
+003670             SET CB-END-OF-CARDIN TO TRUE
+003680     END-READ.
+003690 2100-READ-CARDIN-EXIT.
+003700     EXIT.
+003710
+003720 2200-WRITE-EXCEPTION.
+003730     MOVE SPACES TO CB-EXCEPTION-LINE
+003740     MOVE "ACCOUNT " TO CE-LABEL
+003750     MOVE CARD-ACCOUNT-NUMBER TO CE-ACCOUNT-NUMBER
+003760     MOVE "REASON " TO CE-REASON-LABEL
+003770     MOVE CB-CALL-REASON-CODE TO CE-REASON-CODE
+003780     MOVE CB-EXCEPTION-LINE TO EXCPRPT-RECORD
+003790     WRITE EXCPRPT-RECORD.
+003800 2200-WRITE-EXCEPTION-EXIT.
+003810     EXIT.
+003820
+003830*----------------------------------------------------------------
+003840* 2300-WRITE-CHECKPOINT -- REWRITE CKPTFILE WITH THE RECORD
+003850* NUMBER JUST PROCESSED AND THE CURRENT CONTROL TOTALS.  THE
+003860* FILE IS REOPENED FRESH EACH TIME SINCE IT ONLY EVER HOLDS ONE
+003870* RECORD, THE MOST RECENT CHECKPOINT.
+003880*----------------------------------------------------------------
+003890 2300-WRITE-CHECKPOINT.
+003900     OPEN OUTPUT CKPTFILE
+003910     IF CB-CKPTFILE-STATUS NOT = "00"
+003920         DISPLAY "CARDBATCH: CKPTFILE OPEN FAILED, STATUS "
+003930             CB-CKPTFILE-STATUS
+003940         MOVE 16 TO RETURN-CODE
+003950         GO TO 9999-EXIT
+003960     END-IF
+003970     MOVE CB-INPUT-COUNT TO CKPT-LAST-RECORD-NUM
+003980     MOVE CB-INPUT-COUNT TO CKPT-INPUT-COUNT
+003990     MOVE CB-VALID-COUNT TO CKPT-VALID-COUNT
+004000     MOVE CB-INVALID-COUNT TO CKPT-INVALID-COUNT
+004010     WRITE CKPT-RECORD
+004020     CLOSE CKPTFILE.
+004030 2300-WRITE-CHECKPOINT-EXIT.
+004040     EXIT.
+004050
+004060*----------------------------------------------------------------
+004070* 2400-CLEAR-CHECKPOINT -- THE RUN REACHED THE TRAILER, SO THERE
+004080* IS NOTHING LEFT TO RESTART.  WRITE A ZERO CHECKPOINT SO THE
+004090* NEXT RUN'S 1100-LOAD-CHECKPOINT DOES NOT SKIP ANY RECORDS.
+004100*----------------------------------------------------------------
+004110 2400-CLEAR-CHECKPOINT.
+004120     OPEN OUTPUT CKPTFILE
+004130     IF CB-CKPTFILE-STATUS NOT = "00"
+004140         DISPLAY "CARDBATCH: CKPTFILE OPEN FAILED, STATUS "
+004150             CB-CKPTFILE-STATUS
+004160         MOVE 16 TO RETURN-CODE
+004170         GO TO 9999-EXIT
+004180     END-IF
+004190     MOVE ZERO TO CKPT-LAST-RECORD-NUM
+004200     MOVE ZERO TO CKPT-INPUT-COUNT
+004210     MOVE ZERO TO CKPT-VALID-COUNT
+004220     MOVE ZERO TO CKPT-INVALID-COUNT
+004230     WRITE CKPT-RECORD
+004240     CLOSE CKPTFILE.
+004250 2400-CLEAR-CHECKPOINT-EXIT.
+004260     EXIT.
+004270
+004280 3000-TERMINATE.
+004290     CLOSE CARDIN
+004300     CLOSE CARDOUT
+004310     CLOSE EXCPRPT
+004320     CLOSE CNTLRPT.
+004330 3000-TERMINATE-EXIT.
+004340     EXIT.
+004350
+004360*----------------------------------------------------------------
+004370* 4000-WRITE-CONTROL-REPORT -- PRINT THE RUN'S CONTROL TOTALS AND
+004380* TIE THE DETAIL RECORD COUNT OUT AGAINST THE TRAILER'S CONTROL
+004390* TOTAL.  A RUN THAT DOES NOT TIE OUT SETS RETURN-CODE SO IT IS
+004400* NOT MISTAKEN FOR A CLEAN COMPLETION.
+004410*----------------------------------------------------------------
+004420 4000-WRITE-CONTROL-REPORT.
+004430     MOVE SPACES TO CB-CONTROL-LINE
+004440     MOVE "RECORDS READ FROM CARDIN" TO CL-LABEL
+004450     MOVE CB-INPUT-COUNT TO CL-COUNT
+004460     MOVE CB-CONTROL-LINE TO CNTLRPT-RECORD
+004470     WRITE CNTLRPT-RECORD
+004480
+004490     MOVE "VALID CARDS" TO CL-LABEL
+004500     MOVE CB-VALID-COUNT TO CL-COUNT
+004510     MOVE CB-CONTROL-LINE TO CNTLRPT-RECORD
+004520     WRITE CNTLRPT-RECORD
+004530
+004540     MOVE "INVALID CARDS" TO CL-LABEL
+004550     MOVE CB-INVALID-COUNT TO CL-COUNT
+004560     MOVE CB-CONTROL-LINE TO CNTLRPT-RECORD
+004570     WRITE CNTLRPT-RECORD
+004580
+004590     MOVE "EXTRACT TRAILER CONTROL TOTAL" TO CL-LABEL
+004600     MOVE CB-TRAILER-COUNT TO CL-COUNT
+004610     MOVE CB-CONTROL-LINE TO CNTLRPT-RECORD
+004620     WRITE CNTLRPT-RECORD
+004630
+004640     IF CB-INPUT-COUNT = CB-TRAILER-COUNT
+004650         MOVE "RUN IS IN BALANCE" TO CNTLRPT-RECORD
+004660         WRITE CNTLRPT-RECORD
+004670         MOVE 0 TO RETURN-CODE
+004680     ELSE
+004690         MOVE "*** RUN IS OUT OF BALANCE ***" TO CNTLRPT-RECORD
+004700         WRITE CNTLRPT-RECORD
+004710         DISPLAY "CARDBATCH: OUT OF BALANCE -- CARDIN COUNT "
+004720             CB-INPUT-COUNT " VS TRAILER COUNT "
+004730             CB-TRAILER-COUNT
+004740         MOVE 16 TO RETURN-CODE
+004750     END-IF.
+004760 4000-WRITE-CONTROL-REPORT-EXIT.
+004770     EXIT.
+004780
+004790 9999-EXIT.
+004800     STOP RUN.
