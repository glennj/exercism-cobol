@@ -1,63 +1,259 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. luhn.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY. 
-        FUNCTION ALL INTRINSIC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CARD-NUMBER PIC X(32).
-       01 WS-CARD-DIGITS PIC 9(32).
-       01 WS-CHECKSUM PIC 9(4).
-       01 WS-CADENCE PIC S9(2).
-       01 WS-DIGIT PIC 9(2).
-       01 WS-INDEX PIC 9(2).
-       01 WS-VALID PIC X(5).
-       
-       PROCEDURE DIVISION.
-       LUHN.
-       
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 
-           UNTIL WS-INDEX > LENGTH(TRIM(WS-CARD-NUMBER))
-
-           IF WS-CARD-NUMBER (WS-INDEX:1) EQUAL SPACE
-               EXIT PERFORM CYCLE
-           ELSE IF WS-CARD-NUMBER (WS-INDEX:1) IS NOT NUMERIC
-               MOVE 0 TO WS-CARD-NUMBER
-               EXIT PERFORM
-           ELSE
-               MOVE CONCATENATE(WS-CARD-DIGITS, 
-                  WS-CARD-NUMBER(WS-INDEX:1)) 
-               TO WS-CARD-DIGITS
-           END-IF
-       END-PERFORM.
-       
-       MOVE 1 TO WS-CHECKSUM.
-       
-       IF LENGTH(TRIM(WS-CARD-NUMBER)) > 1
-           MOVE 0 TO WS-CHECKSUM
-           MOVE MOD(LENGTH(TRIM(WS-CARD-DIGITS)), 2)
-           TO WS-CADENCE
-
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 
-           UNTIL WS-INDEX > LENGTH(TRIM(WS-CARD-DIGITS))
-              MOVE WS-CARD-DIGITS (WS-INDEX:1) TO WS-DIGIT
-
-              IF MOD(WS-INDEX - 1, 2) EQUAL WS-CADENCE
-                 COMPUTE WS-DIGIT = WS-DIGIT * 2
-                 
-                 IF WS-DIGIT > 9
-                    COMPUTE WS-DIGIT = WS-DIGIT - 9
-                 END-IF
-              END-IF
-              ADD WS-DIGIT TO WS-CHECKSUM
-           END-PERFORM
-       END-IF.
-       
-       IF MOD(WS-CHECKSUM, 10) = 0
-           MOVE "VALID" TO WS-VALID
-       ELSE
-           MOVE "FALSE" TO WS-VALID
-       END-IF.
-
-      *DISPLAY WS-VALID.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LUHN.
+000030 AUTHOR. D. FENWICK.
+000040 INSTALLATION. MERCHANT SETTLEMENT SYSTEMS.
+000050 DATE-WRITTEN. 06/22/1999.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 06/22/1999 DJF   ORIGINAL LUHN CHECKSUM LOGIC.
+000120* 08/08/2026 DJF   PROMOTED TO A CALLABLE SUBPROGRAM WITH A
+000130*                  LINKAGE SECTION (WS-CARD-NUMBER, WS-VALID) SO
+000140*                  CARDBATCH -- AND ANY OTHER SHOP PROGRAM -- CAN
+000150*                  CALL "LUHN" USING WS-CARD-NUMBER, WS-VALID
+000160*                  INSTEAD OF RE-IMPLEMENTING THE CHECKSUM LOOP.
+000170*                  THE INCOMING CARD NUMBER IS COPIED TO A LOCAL
+000180*                  WORKING-STORAGE FIELD BEFORE IT IS SCRUBBED SO
+000190*                  THE CALLER'S ARGUMENT IS NEVER OVERWRITTEN.
+000200* 08/08/2026 DJF   ADDED WS-REASON-CODE TO THE LINKAGE SECTION SO
+000210*                  CALLERS CAN TELL A NON-NUMERIC CHARACTER, A
+000220*                  BLANK-PADDED INPUT, AND A GENUINE CHECKSUM
+000230*                  FAILURE APART INSTEAD OF SEEING "FALSE" FOR
+000240*                  ALL THREE. SPLIT THE LOGIC INTO A FORMAT-SCAN
+000250*                  PASS AND A CHECKSUM PASS TO CARRY THE REASON.
+000260* 08/08/2026 DJF   MADE WS-REASON-CODE OPTIONAL ON THE USING
+000270*                  CLAUSE SO ORDER-ENTRY, REFUND, AND ANY OTHER
+000280*                  SHOP PROGRAM THAT ONLY WANTS THE PASS/FAIL
+000290*                  FLAG CAN STILL CALL "LUHN" USING WS-CARD-
+000300*                  NUMBER, WS-VALID WITHOUT CODING A DUMMY THIRD
+000310*                  ARGUMENT.
+000320* 08/08/2026 DJF   REPLACED THE COMPUTE/IF DOUBLING ARITHMETIC IN
+000330*                  2100-ADD-DIGIT WITH A LOOKUP AGAINST
+000340*                  WS-DOUBLE-TABLE SO THE DOUBLED-AND-COLLAPSED
+000350*                  VALUE FOR EACH DIGIT COMES FROM A TABLE
+000360*                  REFERENCE INSTEAD OF BEING RECOMPUTED.
+000370* 08/08/2026 DJF   ADDED AUDITLOG.  EVERY CALL NOW WRITES A
+000380*                  TIMESTAMPED ENTRY RECORDING THE DISPOSITION
+000390*                  AND A MASKED CARD NUMBER (LAST FOUR DIGITS
+000400*                  ONLY) FOR COMPLIANCE REVIEW.  THE FILE IS
+000410*                  OPENED FOR EXTEND ON THE FIRST CALL IN THE RUN
+000420*                  UNIT AND LEFT OPEN; THE RUNTIME CLOSES IT WHEN
+000430*                  THE RUN UNIT ENDS.
+000440* 08/09/2026 DJF   9110-MASK-CHARACTER LEFT THE ENTIRE NUMBER
+000450*                  UNMASKED WHENEVER THE TRIMMED INPUT WAS FOUR
+000460*                  CHARACTERS OR SHORTER, SINCE WS-MASK-LEN - 4
+000470*                  WENT TO ZERO OR BELOW AND EVERY POSITION TESTED
+000480*                  GREATER THAN IT.  GUARDED THE "SHOW THIS
+000490*                  CHARACTER" BRANCH WITH WS-MASK-LEN > 4 SO A
+000500*                  SHORT OR GARBAGE INPUT IS MASKED IN FULL.
+000510* 08/09/2026 DJF   9100-MASK-CARD-NUMBER INDEXED THE UNTRIMMED
+000520*                  WS-WORK-NUMBER WHILE USING THE TRIMMED LENGTH
+000530*                  AS ITS BOUND, SO A LEADING SPACE (E.G. A
+000540*                  RIGHT-JUSTIFIED ACCOUNT NUMBER) SHIFTED EVERY
+000550*                  POSITION READ AND MASKED THE WRONG DIGITS. NOW
+000560*                  TRIMS WS-WORK-NUMBER INTO WS-MASK-NUMBER FIRST
+000570*                  AND MASKS THAT COPY SO AL-MASKED-NUMBER ALWAYS
+000580*                  SHOWS THE ACTUAL LAST FOUR DIGITS.
+000590*----------------------------------------------------------------
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 REPOSITORY.
+000630     FUNCTION ALL INTRINSIC.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-AUDITLOG-STATUS.
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  AUDITLOG
+000720     RECORDING MODE IS F.
+000730 01  AUDITLOG-RECORD.
+000740     05 AL-TIMESTAMP              PIC X(21).
+000750     05 FILLER                    PIC X(01).
+000760     05 AL-MASKED-NUMBER          PIC X(32).
+000770     05 FILLER                    PIC X(01).
+000780     05 AL-DISPOSITION            PIC X(12).
+000790
+000800 WORKING-STORAGE SECTION.
+000810 01  WS-WORK-NUMBER              PIC X(32).
+000820 01  WS-CARD-DIGITS              PIC 9(32).
+000830 01  WS-CHECKSUM                 PIC 9(4).
+000840 01  WS-CADENCE                  PIC S9(2).
+000850 01  WS-DIGIT                    PIC 9(2).
+000860 01  WS-INDEX                    PIC 9(2).
+000870 77  WS-FORMAT-SWITCH            PIC X(01) VALUE "Y".
+000880     88 WS-FORMAT-OK                     VALUE "Y".
+000890     88 WS-FORMAT-BAD                     VALUE "N".
+000900
+000910 01  WS-DOUBLE-VALUES                PIC X(10) VALUE "0246813579".
+000920 01  WS-DOUBLE-TABLE REDEFINES WS-DOUBLE-VALUES.
+000930     05 WS-DOUBLE-ENTRY          PIC 9 OCCURS 10 TIMES.
+000940
+000950 01  WS-AUDIT-REASON             PIC X(12).
+000960 01  WS-MASK-NUMBER              PIC X(32).
+000970 01  WS-MASK-LEN                 PIC 9(02).
+000980 01  WS-MASK-INDEX               PIC 9(02).
+000990 77  WS-AUDITLOG-STATUS          PIC X(02) VALUE SPACES.
+001000 77  WS-AUDIT-SWITCH             PIC X(01) VALUE "N".
+001010     88 WS-AUDIT-OPEN                     VALUE "Y".
+001020
+001030 LINKAGE SECTION.
+001040 01  WS-CARD-NUMBER               PIC X(32).
+001050 01  WS-VALID                     PIC X(5).
+001060 01  WS-REASON-CODE               PIC X(12).
+001070
+001080 PROCEDURE DIVISION USING WS-CARD-NUMBER, WS-VALID,
+001090         OPTIONAL WS-REASON-CODE.
+001100 LUHN.
+001110     PERFORM 1000-VALIDATE-FORMAT THRU 1000-VALIDATE-FORMAT-EXIT
+001120     IF WS-FORMAT-OK
+001130         PERFORM 2000-COMPUTE-CHECKSUM
+001140             THRU 2000-COMPUTE-CHECKSUM-EXIT
+001150     END-IF
+001160     PERFORM 9000-WRITE-AUDIT-ENTRY
+001170         THRU 9000-WRITE-AUDIT-ENTRY-EXIT
+001180     GOBACK.
+001190
+001200*----------------------------------------------------------------
+001210* 1000-VALIDATE-FORMAT -- SCRUB THE INCOMING CARD NUMBER, BUILD
+001220* THE DIGIT STRING, AND TAG BLANK OR NON-NUMERIC INPUT WITH ITS
+001230* OWN REASON CODE BEFORE THE CHECKSUM IS EVER COMPUTED.
+001240*----------------------------------------------------------------
+001250 1000-VALIDATE-FORMAT.
+001260     MOVE WS-CARD-NUMBER TO WS-WORK-NUMBER
+001270     MOVE ZERO TO WS-CARD-DIGITS
+001280     SET WS-FORMAT-OK TO TRUE
+001290
+001300     IF LENGTH(TRIM(WS-WORK-NUMBER)) = 0
+001310         MOVE "FALSE" TO WS-VALID
+001320         MOVE "BLANK" TO WS-AUDIT-REASON
+001330         IF WS-REASON-CODE IS NOT OMITTED
+001340             MOVE WS-AUDIT-REASON TO WS-REASON-CODE
+001350         END-IF
+001360         SET WS-FORMAT-BAD TO TRUE
+001370     ELSE
+001380         PERFORM 1100-SCAN-CHARACTER
+001390             THRU 1100-SCAN-CHARACTER-EXIT
+001400             VARYING WS-INDEX FROM 1 BY 1
+001410             UNTIL WS-INDEX > LENGTH(TRIM(WS-WORK-NUMBER))
+001420                OR WS-FORMAT-BAD
+001430     END-IF.
+001440 1000-VALIDATE-FORMAT-EXIT.
+001450     EXIT.
+001460
+001470 1100-SCAN-CHARACTER.
+001480     IF WS-WORK-NUMBER (WS-INDEX:1) EQUAL SPACE
+001490         CONTINUE
+001500     ELSE IF WS-WORK-NUMBER (WS-INDEX:1) IS NOT NUMERIC
+001510         MOVE "FALSE" TO WS-VALID
+001520         MOVE "NON-NUMERIC" TO WS-AUDIT-REASON
+001530         IF WS-REASON-CODE IS NOT OMITTED
+001540             MOVE WS-AUDIT-REASON TO WS-REASON-CODE
+001550         END-IF
+001560         SET WS-FORMAT-BAD TO TRUE
+001570     ELSE
+001580         MOVE CONCATENATE(WS-CARD-DIGITS,
+001590            WS-WORK-NUMBER(WS-INDEX:1))
+001600         TO WS-CARD-DIGITS
+001610     END-IF.
+001620 1100-SCAN-CHARACTER-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------------
+001660* 2000-COMPUTE-CHECKSUM -- APPLY THE LUHN DOUBLE-EVERY-OTHER-
+001670* DIGIT CHECKSUM TO THE SCRUBBED DIGIT STRING.
+001680*----------------------------------------------------------------
+001690 2000-COMPUTE-CHECKSUM.
+001700     MOVE 1 TO WS-CHECKSUM
+001710
+001720     IF LENGTH(TRIM(WS-WORK-NUMBER)) > 1
+001730         MOVE 0 TO WS-CHECKSUM
+001740         MOVE MOD(LENGTH(TRIM(WS-CARD-DIGITS)), 2)
+001750             TO WS-CADENCE
+001760
+001770         PERFORM 2100-ADD-DIGIT THRU 2100-ADD-DIGIT-EXIT
+001780             VARYING WS-INDEX FROM 1 BY 1
+001790             UNTIL WS-INDEX > LENGTH(TRIM(WS-CARD-DIGITS))
+001800     END-IF
+001810
+001820     IF MOD(WS-CHECKSUM, 10) = 0
+001830         MOVE "VALID" TO WS-VALID
+001840         MOVE "VALID" TO WS-AUDIT-REASON
+001850         IF WS-REASON-CODE IS NOT OMITTED
+001860             MOVE WS-AUDIT-REASON TO WS-REASON-CODE
+001870         END-IF
+001880     ELSE
+001890         MOVE "FALSE" TO WS-VALID
+001900         MOVE "BAD-CHECKSUM" TO WS-AUDIT-REASON
+001910         IF WS-REASON-CODE IS NOT OMITTED
+001920             MOVE WS-AUDIT-REASON TO WS-REASON-CODE
+001930         END-IF
+001940     END-IF.
+001950 2000-COMPUTE-CHECKSUM-EXIT.
+001960     EXIT.
+001970
+001980 2100-ADD-DIGIT.
+001990     MOVE WS-CARD-DIGITS (WS-INDEX:1) TO WS-DIGIT
+002000
+002010     IF MOD(WS-INDEX - 1, 2) EQUAL WS-CADENCE
+002020         ADD WS-DOUBLE-ENTRY (WS-DIGIT + 1) TO WS-CHECKSUM
+002030     ELSE
+002040         ADD WS-DIGIT TO WS-CHECKSUM
+002050     END-IF.
+002060 2100-ADD-DIGIT-EXIT.
+002070     EXIT.
+002080
+002090*----------------------------------------------------------------
+002100* 9000-WRITE-AUDIT-ENTRY -- LOG EVERY VALIDATION, PASS OR FAIL,
+002110* TO AUDITLOG FOR COMPLIANCE REVIEW.  THE FILE IS OPENED FOR
+002120* EXTEND ONCE PER RUN UNIT AND LEFT OPEN; IF IT DOES NOT YET
+002130* EXIST, FILE STATUS 35 ON THE EXTEND FALLS BACK TO OPEN OUTPUT
+002140* TO CREATE IT.
+002150*----------------------------------------------------------------
+002160 9000-WRITE-AUDIT-ENTRY.
+002170     IF NOT WS-AUDIT-OPEN
+002180         OPEN EXTEND AUDITLOG
+002190         IF WS-AUDITLOG-STATUS = "35"
+002200             OPEN OUTPUT AUDITLOG
+002210         END-IF
+002220         SET WS-AUDIT-OPEN TO TRUE
+002230     END-IF
+002240
+002250     MOVE SPACES TO AUDITLOG-RECORD
+002260     PERFORM 9100-MASK-CARD-NUMBER THRU 9100-MASK-CARD-NUMBER-EXIT
+002270     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+002280     MOVE WS-AUDIT-REASON TO AL-DISPOSITION
+002290     WRITE AUDITLOG-RECORD.
+002300 9000-WRITE-AUDIT-ENTRY-EXIT.
+002310     EXIT.
+002320
+002330*----------------------------------------------------------------
+002340* 9100-MASK-CARD-NUMBER -- BUILD AL-MASKED-NUMBER SHOWING ONLY
+002350* THE LAST FOUR DIGITS OF THE SCRUBBED CARD NUMBER, WITH EVERY
+002360* OTHER CHARACTER REPLACED BY "X".  WS-WORK-NUMBER IS TRIMMED INTO
+002370* WS-MASK-NUMBER FIRST SO A LEADING SPACE CANNOT SHIFT WHICH
+002380* POSITIONS THE TRIMMED LENGTH SAYS ARE THE LAST FOUR DIGITS.
+002390*----------------------------------------------------------------
+002400 9100-MASK-CARD-NUMBER.
+002410     MOVE SPACES TO AL-MASKED-NUMBER
+002420     MOVE SPACES TO WS-MASK-NUMBER
+002430     MOVE TRIM(WS-WORK-NUMBER) TO WS-MASK-NUMBER
+002440     MOVE LENGTH(TRIM(WS-WORK-NUMBER)) TO WS-MASK-LEN
+002450     PERFORM 9110-MASK-CHARACTER THRU 9110-MASK-CHARACTER-EXIT
+002460         VARYING WS-MASK-INDEX FROM 1 BY 1
+002470         UNTIL WS-MASK-INDEX > WS-MASK-LEN.
+002480 9100-MASK-CARD-NUMBER-EXIT.
+002490     EXIT.
+002500
+002510 9110-MASK-CHARACTER.
+002520     IF WS-MASK-LEN > 4 AND WS-MASK-INDEX > WS-MASK-LEN - 4
+002530         MOVE WS-MASK-NUMBER (WS-MASK-INDEX:1)
+002540             TO AL-MASKED-NUMBER (WS-MASK-INDEX:1)
+002550     ELSE
+002560         MOVE "X" TO AL-MASKED-NUMBER (WS-MASK-INDEX:1)
+002570     END-IF.
+002580 9110-MASK-CHARACTER-EXIT.
+002590     EXIT.
